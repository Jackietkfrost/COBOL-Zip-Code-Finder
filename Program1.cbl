@@ -11,13 +11,68 @@
                ASSIGN TO "C:\COBOL\us_postal_codes.prn"
                 ORGANIZATION IS LINE SEQUENTIAL
                 ACCESS IS SEQUENTIAL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "C:\COBOL\zip_transactions.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+           SELECT BATCH-REPORT-FILE
+               ASSIGN TO "C:\COBOL\zip_batch_report.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+           SELECT CSV-OUTPUT-FILE
+               ASSIGN TO "C:\COBOL\zip_search_results.csv"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "C:\COBOL\zip_audit_log.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS IS SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ZIP-DATA.
-      *ACCEPT DATA FROM ZIP-DATA FILE INTO AN ARRAY.*
-       01 ZIP-DATA-ENTRY.
-           05  ZIP-DATA-TABLE OCCURS 50000 INDEXED BY X1.
+       01 ZIP-FILE-RECORD.
+           05 IN-ZIP-CODE      PIC 9(5).
+           05 IN-PLACE-NAME    PIC X(23).
+           05 IN-STATE-NAME    PIC X(16).
+           05 IN-STATE-CODE    PIC X(3).
+           05 IN-COUNTY-NAME   PIC X(27).
+           05 IN-LAT           PIC X(6).
+           05 IN-LON           PIC X(8).
+
+       FD  TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRANS-SEARCH-TYPE    PIC X(1).
+           05 TRANS-SEARCH-VALUE   PIC X(27).
+
+       FD  BATCH-REPORT-FILE.
+       01 BATCH-REPORT-RECORD      PIC X(90).
+
+       FD  CSV-OUTPUT-FILE.
+       01 CSV-OUTPUT-RECORD        PIC X(100).
+
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MAX-TABLE-SIZE        PIC 9(5) VALUE 50000.
+       01 WS-RECORD-COUNT          PIC 9(5) VALUE ZERO.
+      ***************************************************
+      * ZIP-DATA-TABLE HOLDS THE ENTIRE us_postal_codes.prn *
+      * FILE IN MEMORY, LOADED ONCE BY 110-LOAD-ZIP-TABLE,  *
+      * WHICH THEN SORTS THE TABLE ASCENDING BY ZIP CODE SO *
+      * ROW ORDER NEVER DEPENDS ON HOW THE .PRN FILE HAPPENS*
+      * TO BE LAID OUT. ZIP-CODE-IN IS DECLARED AS THE       *
+      * TABLE'S ASCENDING KEY SO 200-ZIP-SEARCH CAN USE      *
+      * SEARCH ALL (BINARY SEARCH) INSTEAD OF WALKING EVERY  *
+      * LOADED ROW.                                           *
+      ***************************************************
+       01 ZIP-TABLE-AREA.
+           05  ZIP-DATA-TABLE OCCURS 1 TO 50000 TIMES
+                   DEPENDING ON WS-RECORD-COUNT
+                   ASCENDING KEY IS ZIP-CODE-IN
+                   INDEXED BY X1.
                10 ZIP-CODE-IN      PIC 9(5).
                10 PLACE-NAME-IN    PIC X(23).
                10 STATE-NAME-IN    PIC X(16).
@@ -25,8 +80,6 @@
                10 COUNTY-NAME-IN   PIC X(27).
                10 LAT-IN           PIC X(6).
                10 LON-IN           PIC X(8).
-
-       WORKING-STORAGE SECTION.
       ***************************************************
        01 WS-ZIPCODE.
            05 ZIP-CODE-HOLD      PIC 9(5).
@@ -37,11 +90,156 @@
            05 LAT-HOLD           PIC X(6).
            05 LON-HOLD           PIC X(8).
       ****************************************************
-       01 WS-MAX-SEARCH-INDEX      PIC 9(5) VALUE 50000.
+       01 WS-EOF-SWITCH            PIC X VALUE "N".
+           88 END-OF-ZIP-FILE      VALUE "Y".
        01 SEARCH-TYPE-INPUT        PIC Z.
+       01 ZIPCODE-INPUT-STAGE      PIC X(5).
        01 ZIPCODE-INPUT            PIC 9(5).
        01 STATE-INPUT              PIC X(2).
+       01 COUNTY-INPUT             PIC X(27).
        01 DUMMY-PAUSE              PIC X.
+      ****************************************************
+      * TABLE OF VALID U.S. STATE / TERRITORY CODES, USED  *
+      * TO VALIDATE STATE-INPUT BEFORE 400-STATE-SEARCH.   *
+      ****************************************************
+       01 WS-VALID-STATE-CODES.
+           05 FILLER PIC X(2) VALUE "AL".
+           05 FILLER PIC X(2) VALUE "AK".
+           05 FILLER PIC X(2) VALUE "AZ".
+           05 FILLER PIC X(2) VALUE "AR".
+           05 FILLER PIC X(2) VALUE "CA".
+           05 FILLER PIC X(2) VALUE "CO".
+           05 FILLER PIC X(2) VALUE "CT".
+           05 FILLER PIC X(2) VALUE "DE".
+           05 FILLER PIC X(2) VALUE "FL".
+           05 FILLER PIC X(2) VALUE "GA".
+           05 FILLER PIC X(2) VALUE "HI".
+           05 FILLER PIC X(2) VALUE "ID".
+           05 FILLER PIC X(2) VALUE "IL".
+           05 FILLER PIC X(2) VALUE "IN".
+           05 FILLER PIC X(2) VALUE "IA".
+           05 FILLER PIC X(2) VALUE "KS".
+           05 FILLER PIC X(2) VALUE "KY".
+           05 FILLER PIC X(2) VALUE "LA".
+           05 FILLER PIC X(2) VALUE "ME".
+           05 FILLER PIC X(2) VALUE "MD".
+           05 FILLER PIC X(2) VALUE "MA".
+           05 FILLER PIC X(2) VALUE "MI".
+           05 FILLER PIC X(2) VALUE "MN".
+           05 FILLER PIC X(2) VALUE "MS".
+           05 FILLER PIC X(2) VALUE "MO".
+           05 FILLER PIC X(2) VALUE "MT".
+           05 FILLER PIC X(2) VALUE "NE".
+           05 FILLER PIC X(2) VALUE "NV".
+           05 FILLER PIC X(2) VALUE "NH".
+           05 FILLER PIC X(2) VALUE "NJ".
+           05 FILLER PIC X(2) VALUE "NM".
+           05 FILLER PIC X(2) VALUE "NY".
+           05 FILLER PIC X(2) VALUE "NC".
+           05 FILLER PIC X(2) VALUE "ND".
+           05 FILLER PIC X(2) VALUE "OH".
+           05 FILLER PIC X(2) VALUE "OK".
+           05 FILLER PIC X(2) VALUE "OR".
+           05 FILLER PIC X(2) VALUE "PA".
+           05 FILLER PIC X(2) VALUE "RI".
+           05 FILLER PIC X(2) VALUE "SC".
+           05 FILLER PIC X(2) VALUE "SD".
+           05 FILLER PIC X(2) VALUE "TN".
+           05 FILLER PIC X(2) VALUE "TX".
+           05 FILLER PIC X(2) VALUE "UT".
+           05 FILLER PIC X(2) VALUE "VT".
+           05 FILLER PIC X(2) VALUE "VA".
+           05 FILLER PIC X(2) VALUE "WA".
+           05 FILLER PIC X(2) VALUE "WV".
+           05 FILLER PIC X(2) VALUE "WI".
+           05 FILLER PIC X(2) VALUE "WY".
+           05 FILLER PIC X(2) VALUE "DC".
+           05 FILLER PIC X(2) VALUE "PR".
+           05 FILLER PIC X(2) VALUE "VI".
+           05 FILLER PIC X(2) VALUE "GU".
+           05 FILLER PIC X(2) VALUE "AS".
+           05 FILLER PIC X(2) VALUE "MP".
+       01 WS-STATE-CODE-TABLE REDEFINES WS-VALID-STATE-CODES.
+           05 WS-STATE-CODE-ENTRY OCCURS 56 TIMES
+                                    INDEXED BY X3
+                                    PIC X(2).
+       01 WS-STATE-VALID-SWITCH    PIC X VALUE "N".
+           88 STATE-INPUT-VALID    VALUE "Y".
+      ****************************************************
+      * SECONDARY INDEX FOR 400-STATE-SEARCH, BUILT ONCE BY *
+      * 120-BUILD-STATE-INDEX RIGHT AFTER THE ZIP TABLE IS  *
+      * LOADED. SI-ROW-NUM POINTS BACK TO THE MATCHING       *
+      * ZIP-DATA-TABLE ROW SO A STATE LOOKUP CAN BINARY      *
+      * SEARCH TO THE FIRST HIT AND THEN WALK ONLY THAT      *
+      * STATE'S BLOCK INSTEAD OF ALL WS-RECORD-COUNT ROWS.   *
+      ****************************************************
+       01 WS-STATE-INDEX-AREA.
+           05 WS-STATE-INDEX-TABLE OCCURS 1 TO 50000 TIMES
+                   DEPENDING ON WS-RECORD-COUNT
+                   ASCENDING KEY IS SI-STATE-CODE
+                   INDEXED BY XS.
+               10 SI-STATE-CODE    PIC X(3).
+               10 SI-ROW-NUM       PIC 9(5).
+       01 WS-SI-POS                PIC 9(5).
+       01 WS-SI-START               PIC 9(5).
+       01 WS-STATE-SEARCH-COUNT    PIC 9(5) VALUE ZERO.
+      ****************************************************
+      * WORKING STORAGE FOR THE ZIP-TO-ZIP DISTANCE CALC   *
+      ****************************************************
+       01 WS-EARTH-RADIUS-MILES    PIC 9(4) VALUE 3959.
+       01 WS-DEG-TO-RAD            PIC S9V9(7) COMP-3
+                                    VALUE .0174533.
+       01 WS-DISTANCE-CALC.
+           05 WS-DIST-ZIP-1        PIC 9(5).
+           05 WS-DIST-ZIP-2        PIC 9(5).
+           05 WS-DIST-LAT-1        PIC S9(3)V9(6) COMP-3.
+           05 WS-DIST-LON-1        PIC S9(3)V9(6) COMP-3.
+           05 WS-DIST-LAT-2        PIC S9(3)V9(6) COMP-3.
+           05 WS-DIST-LON-2        PIC S9(3)V9(6) COMP-3.
+           05 WS-DIST-DX           PIC S9(3)V9(6) COMP-3.
+           05 WS-DIST-DY           PIC S9(3)V9(6) COMP-3.
+           05 WS-DIST-AVG-LAT-RAD  PIC S9(3)V9(6) COMP-3.
+           05 WS-DIST-MILES        PIC S9(5)V9(2) COMP-3.
+           05 WS-DIST-MILES-EDIT   PIC ZZZZ9.99.
+           05 WS-DIST-ZIP-1-FOUND  PIC X VALUE "N".
+               88 ZIP-1-FOUND      VALUE "Y".
+           05 WS-DIST-ZIP-2-FOUND  PIC X VALUE "N".
+               88 ZIP-2-FOUND      VALUE "Y".
+      ****************************************************
+      * WORKING STORAGE FOR BATCH MODE (700-BATCH-MODE)    *
+      ****************************************************
+       01 WS-TRANS-EOF-SWITCH      PIC X VALUE "N".
+           88 TRANS-EOF-REACHED    VALUE "Y".
+       01 WS-BATCH-ZIP              PIC 9(5).
+       01 WS-BATCH-STATE            PIC X(2).
+      ****************************************************
+      * WORKING STORAGE FOR THE STATE SUMMARY REPORT       *
+      ****************************************************
+       01 WS-STATE-TOTAL-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-COUNTY-TALLY-COUNT    PIC 9(3) VALUE ZERO.
+       01 WS-COUNTY-FOUND-SWITCH   PIC X VALUE "N".
+           88 COUNTY-TALLY-FOUND   VALUE "Y".
+       01 WS-COUNTY-TALLIES.
+           05 WS-COUNTY-TALLY-TABLE OCCURS 300 TIMES INDEXED BY X2.
+               10 WS-TALLY-COUNTY      PIC X(27).
+               10 WS-TALLY-COUNT       PIC 9(5).
+      ****************************************************
+      * WORKING STORAGE FOR PLACE NAME SEARCH (900-)       *
+      ****************************************************
+       01 PLACE-INPUT               PIC X(23).
+       01 WS-PLACE-SEARCH-LEN       PIC 9(2) VALUE ZERO.
+       01 WS-PLACE-START-POS        PIC 9(2) VALUE ZERO.
+       01 WS-PLACE-LAST-START       PIC 9(2) VALUE ZERO.
+       01 WS-PLACE-FOUND-SWITCH     PIC X VALUE "N".
+           88 PLACE-NAME-FOUND      VALUE "Y".
+       01 WS-PLACE-MATCH-COUNT      PIC 9(5) VALUE ZERO.
+      ****************************************************
+      * WORKING STORAGE FOR THE SEARCH AUDIT LOG           *
+      ****************************************************
+       01 WS-AUDIT-TIMESTAMP        PIC X(21).
+       01 WS-AUDIT-SEARCH-TYPE      PIC X(20).
+       01 WS-AUDIT-SEARCH-VALUE     PIC X(27).
+       01 WS-AUDIT-FILE-STATUS      PIC X(02).
 
 
 
@@ -49,56 +247,406 @@
 
            100-MAIN.
            OPEN INPUT ZIP-DATA
-           READ ZIP-DATA
+           PERFORM 110-LOAD-ZIP-TABLE
+           CLOSE ZIP-DATA
+           PERFORM 120-BUILD-STATE-INDEX
+           OPEN OUTPUT CSV-OUTPUT-FILE
+           PERFORM 130-OPEN-AUDIT-LOG
            PERFORM UNTIL SEARCH-TYPE-INPUT = 3
            DISPLAY "What would you like to search for?"
            DISPLAY "1- ZIP CODE SEARCH    2-STATE CODE SEARCH 3- EXIT"
+           DISPLAY "4- COUNTY SEARCH"
+           DISPLAY "5- ZIP CODE DISTANCE CALCULATOR"
+           DISPLAY "6- BATCH MODE (RUN TRANSACTION FILE)"
+           DISPLAY "7- STATE SUMMARY REPORT"
+           DISPLAY "8- PLACE NAME SEARCH (PARTIAL/WILDCARD)"
            ACCEPT SEARCH-TYPE-INPUT
            EVALUATE SEARCH-TYPE-INPUT
                WHEN 1
                    PERFORM 200-ZIP-SEARCH
                WHEN 2
                    PERFORM 300-STATE-CODE-SEARCH
-               WHEN 3
-                   CLOSE ZIP-DATA
-                   STOP RUN
+               WHEN 4
+                   PERFORM 500-COUNTY-SEARCH
+               WHEN 5
+                   PERFORM 600-ZIP-DISTANCE
+               WHEN 6
+                   PERFORM 700-BATCH-MODE
+               WHEN 7
+                   PERFORM 800-STATE-SUMMARY-REPORT
+               WHEN 8
+                   PERFORM 900-PLACE-NAME-SEARCH
            END-EVALUATE
            END-PERFORM
+           CLOSE CSV-OUTPUT-FILE
+           CLOSE AUDIT-LOG-FILE
            STOP RUN.
 
+           110-LOAD-ZIP-TABLE.
+           MOVE ZERO TO WS-RECORD-COUNT
+           MOVE "N" TO WS-EOF-SWITCH
+           READ ZIP-DATA
+               AT END SET END-OF-ZIP-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-ZIP-FILE
+                       OR WS-RECORD-COUNT = WS-MAX-TABLE-SIZE
+               ADD 1 TO WS-RECORD-COUNT
+               MOVE ZIP-FILE-RECORD TO ZIP-DATA-TABLE(WS-RECORD-COUNT)
+               READ ZIP-DATA
+                   AT END SET END-OF-ZIP-FILE TO TRUE
+               END-READ
+           END-PERFORM
+           IF NOT END-OF-ZIP-FILE
+               DISPLAY "WARNING - ZIP-DATA-TABLE FULL AT "
+                   WS-MAX-TABLE-SIZE " RECORDS, FILE NOT FULLY LOADED."
+           END-IF
+               SORT ZIP-DATA-TABLE ASCENDING KEY ZIP-CODE-IN.
+
+           120-BUILD-STATE-INDEX.
+          PERFORM VARYING X1 FROM 1 BY 1
+            UNTIL X1 > WS-RECORD-COUNT
+               MOVE STATE-CODE-IN(X1) TO SI-STATE-CODE(X1)
+               MOVE X1               TO SI-ROW-NUM(X1)
+          END-PERFORM
+               SORT WS-STATE-INDEX-TABLE ASCENDING KEY SI-STATE-CODE.
+
+           130-OPEN-AUDIT-LOG.
+           OPEN INPUT AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           CLOSE AUDIT-LOG-FILE
+           OPEN EXTEND AUDIT-LOG-FILE.
+
            200-ZIP-SEARCH.
            DISPLAY "ENTER ZIPCODE FOR SEARCH."
-           ACCEPT ZIPCODE-INPUT
+           ACCEPT ZIPCODE-INPUT-STAGE
+           MOVE "ZIP CODE SEARCH" TO WS-AUDIT-SEARCH-TYPE
+           MOVE ZIPCODE-INPUT-STAGE TO WS-AUDIT-SEARCH-VALUE
+           PERFORM 950-WRITE-AUDIT-LOG
+           IF FUNCTION TRIM(ZIPCODE-INPUT-STAGE) IS NOT NUMERIC THEN
+               DISPLAY "INVALID ZIP CODE - MUST BE 5 DIGITS."
+           ELSE
+               MOVE ZIPCODE-INPUT-STAGE TO ZIPCODE-INPUT
+               SEARCH ALL ZIP-DATA-TABLE
+                   AT END
+                       DISPLAY "ZIP CODE " ZIPCODE-INPUT " NOT FOUND."
+                   WHEN ZIP-CODE-IN(X1) = ZIPCODE-INPUT
+                       MOVE ZIP-DATA-TABLE(X1) TO WS-ZIPCODE
+                       DISPLAY WS-ZIPCODE
+                       PERFORM 250-WRITE-CSV-RESULT
+               END-SEARCH
+           END-IF
+          ACCEPT DUMMY-PAUSE
+          display " " erase screen
+          MOVE 0 TO SEARCH-TYPE-INPUT.
+
+           250-WRITE-CSV-RESULT.
+               MOVE SPACES TO CSV-OUTPUT-RECORD
+               STRING ZIP-CODE-IN(X1)              DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(PLACE-NAME-IN(X1)) DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(STATE-CODE-IN(X1)) DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(COUNTY-NAME-IN(X1)) DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(LAT-IN(X1))        DELIMITED BY SIZE
+                   ","                              DELIMITED BY SIZE
+                   FUNCTION TRIM(LON-IN(X1))        DELIMITED BY SIZE
+                   INTO CSV-OUTPUT-RECORD
+               END-STRING
+               WRITE CSV-OUTPUT-RECORD.
+
+           300-STATE-CODE-SEARCH.
+               DISPLAY "ENTER STATE CODE FOR SEARCH.(i.e. NY)"
+               ACCEPT STATE-INPUT
+               MOVE FUNCTION UPPER-CASE(STATE-INPUT) TO STATE-INPUT
+               MOVE "STATE CODE SEARCH" TO WS-AUDIT-SEARCH-TYPE
+               MOVE STATE-INPUT TO WS-AUDIT-SEARCH-VALUE
+               PERFORM 950-WRITE-AUDIT-LOG
+               PERFORM 320-VALIDATE-STATE-INPUT
+               IF STATE-INPUT-VALID THEN
+                   PERFORM 400-STATE-SEARCH
+               ELSE
+                   DISPLAY "INVALID STATE CODE: " STATE-INPUT
+              ACCEPT DUMMY-PAUSE
+              display " " erase screen
+              MOVE 0 TO SEARCH-TYPE-INPUT
+               END-IF.
+
+           320-VALIDATE-STATE-INPUT.
+               MOVE "N" TO WS-STATE-VALID-SWITCH
+          PERFORM VARYING X3 FROM 1 BY 1
+            UNTIL X3 > 56
+               IF STATE-INPUT = WS-STATE-CODE-ENTRY(X3) THEN
+                   SET STATE-INPUT-VALID TO TRUE
+               END-IF
+          END-PERFORM.
+
+           400-STATE-SEARCH.
+               SEARCH ALL WS-STATE-INDEX-TABLE
+                   AT END
+                       DISPLAY "NO ENTRIES FOUND FOR STATE "
+                           STATE-INPUT
+                   WHEN SI-STATE-CODE(XS) = STATE-INPUT
+                       PERFORM 410-EXPAND-STATE-MATCHES
+               END-SEARCH
+          ACCEPT DUMMY-PAUSE
+          display " " erase screen
+            MOVE 0 TO SEARCH-TYPE-INPUT.
+
+           410-EXPAND-STATE-MATCHES.
+               SET WS-SI-POS TO XS
+               MOVE WS-SI-POS TO WS-SI-START
+          PERFORM VARYING WS-SI-START FROM WS-SI-POS BY -1
+            UNTIL WS-SI-START = 1
+               OR SI-STATE-CODE(WS-SI-START - 1) NOT = STATE-INPUT
+               CONTINUE
+          END-PERFORM
+               MOVE ZERO TO WS-STATE-SEARCH-COUNT
+          PERFORM VARYING WS-SI-POS FROM WS-SI-START BY 1
+            UNTIL WS-SI-POS > WS-RECORD-COUNT
+               OR SI-STATE-CODE(WS-SI-POS) NOT = STATE-INPUT
+               SET X1 TO SI-ROW-NUM(WS-SI-POS)
+               MOVE ZIP-DATA-TABLE(X1) TO WS-ZIPCODE
+               DISPLAY WS-ZIPCODE
+               PERFORM 250-WRITE-CSV-RESULT
+               ADD 1 TO WS-STATE-SEARCH-COUNT
+          END-PERFORM
+               DISPLAY "SEARCHED " WS-STATE-SEARCH-COUNT
+                   " MATCHING RECORDS".
+
+           500-COUNTY-SEARCH.
+               DISPLAY "ENTER COUNTY NAME FOR SEARCH."
+               ACCEPT COUNTY-INPUT
+               MOVE FUNCTION UPPER-CASE(COUNTY-INPUT) TO COUNTY-INPUT
+               MOVE "COUNTY SEARCH" TO WS-AUDIT-SEARCH-TYPE
+               MOVE COUNTY-INPUT TO WS-AUDIT-SEARCH-VALUE
+               PERFORM 950-WRITE-AUDIT-LOG
           PERFORM VARYING X1 FROM 1 BY 1
-            UNTIL X1 > WS-MAX-SEARCH-INDEX
-          IF ZIPCODE-INPUT = ZIP-CODE-IN(X1) THEN
+            UNTIL X1 > WS-RECORD-COUNT
+          IF COUNTY-INPUT = FUNCTION UPPER-CASE(COUNTY-NAME-IN(X1)) THEN
               MOVE ZIP-DATA-TABLE(X1) TO WS-ZIPCODE
               DISPLAY WS-ZIPCODE
+              PERFORM 250-WRITE-CSV-RESULT
           END-IF
           END-PERFORM
           ACCEPT DUMMY-PAUSE
-          display " " with erase
+          display " " erase screen
           MOVE 0 TO SEARCH-TYPE-INPUT.
 
-           300-STATE-CODE-SEARCH.
-               DISPLAY "WHAT STATE ZIPCODES WOULD YOU LIKE TO SEE?(i.e. NY)"
-               ACCEPT STATE-INPUT
-               PERFORM 400-STATE-SEARCH.
+           600-ZIP-DISTANCE.
+               DISPLAY "ENTER FIRST ZIPCODE."
+               ACCEPT WS-DIST-ZIP-1
+               DISPLAY "ENTER SECOND ZIPCODE."
+               ACCEPT WS-DIST-ZIP-2
+               MOVE "N" TO WS-DIST-ZIP-1-FOUND
+               MOVE "N" TO WS-DIST-ZIP-2-FOUND
+               SEARCH ALL ZIP-DATA-TABLE
+                   AT END
+                       CONTINUE
+                   WHEN ZIP-CODE-IN(X1) = WS-DIST-ZIP-1
+                       COMPUTE WS-DIST-LAT-1 =
+                           FUNCTION NUMVAL(LAT-IN(X1))
+                       COMPUTE WS-DIST-LON-1 =
+                           FUNCTION NUMVAL(LON-IN(X1))
+                       SET ZIP-1-FOUND TO TRUE
+               END-SEARCH
+               SEARCH ALL ZIP-DATA-TABLE
+                   AT END
+                       CONTINUE
+                   WHEN ZIP-CODE-IN(X1) = WS-DIST-ZIP-2
+                       COMPUTE WS-DIST-LAT-2 =
+                           FUNCTION NUMVAL(LAT-IN(X1))
+                       COMPUTE WS-DIST-LON-2 =
+                           FUNCTION NUMVAL(LON-IN(X1))
+                       SET ZIP-2-FOUND TO TRUE
+               END-SEARCH
+               IF NOT ZIP-1-FOUND OR NOT ZIP-2-FOUND
+                   DISPLAY "ONE OR BOTH ZIP CODES WERE NOT FOUND."
+               ELSE
+                   COMPUTE WS-DIST-AVG-LAT-RAD =
+                       ((WS-DIST-LAT-1 + WS-DIST-LAT-2) / 2)
+                           * WS-DEG-TO-RAD
+                   COMPUTE WS-DIST-DX =
+                       (WS-DIST-LON-2 - WS-DIST-LON-1) * WS-DEG-TO-RAD
+                           * FUNCTION COS(WS-DIST-AVG-LAT-RAD)
+                   COMPUTE WS-DIST-DY =
+                       (WS-DIST-LAT-2 - WS-DIST-LAT-1) * WS-DEG-TO-RAD
+                   COMPUTE WS-DIST-MILES =
+                       FUNCTION SQRT((WS-DIST-DX * WS-DIST-DX)
+                           + (WS-DIST-DY * WS-DIST-DY))
+                           * WS-EARTH-RADIUS-MILES
+                   MOVE WS-DIST-MILES TO WS-DIST-MILES-EDIT
+                   DISPLAY "DISTANCE BETWEEN " WS-DIST-ZIP-1
+                       " AND " WS-DIST-ZIP-2 " IS "
+                       WS-DIST-MILES-EDIT " MILES."
+               END-IF
+          ACCEPT DUMMY-PAUSE
+          display " " erase screen
+          MOVE 0 TO SEARCH-TYPE-INPUT.
 
-           400-STATE-SEARCH.
+           700-BATCH-MODE.
+               OPEN INPUT TRANSACTION-FILE
+               OPEN OUTPUT BATCH-REPORT-FILE
+               MOVE "N" TO WS-TRANS-EOF-SWITCH
+               READ TRANSACTION-FILE
+                   AT END SET TRANS-EOF-REACHED TO TRUE
+               END-READ
+          PERFORM UNTIL TRANS-EOF-REACHED
+               PERFORM 710-BATCH-TRANSACTION
+               READ TRANSACTION-FILE
+                   AT END SET TRANS-EOF-REACHED TO TRUE
+               END-READ
+          END-PERFORM
+               CLOSE TRANSACTION-FILE
+               CLOSE BATCH-REPORT-FILE
+               DISPLAY "BATCH RUN COMPLETE.  RESULTS ARE IN "
+                   "zip_batch_report.txt."
+          ACCEPT DUMMY-PAUSE
+          display " " erase screen
+          MOVE 0 TO SEARCH-TYPE-INPUT.
+
+           710-BATCH-TRANSACTION.
+               EVALUATE TRANS-SEARCH-TYPE
+                   WHEN "Z"
+                       MOVE FUNCTION NUMVAL(TRANS-SEARCH-VALUE)
+                           TO WS-BATCH-ZIP
+                       SEARCH ALL ZIP-DATA-TABLE
+                           AT END
+                               CONTINUE
+                           WHEN ZIP-CODE-IN(X1) = WS-BATCH-ZIP
+                               MOVE ZIP-DATA-TABLE(X1) TO WS-ZIPCODE
+                               MOVE WS-ZIPCODE TO BATCH-REPORT-RECORD
+                               WRITE BATCH-REPORT-RECORD
+                       END-SEARCH
+                   WHEN "S"
+                       MOVE TRANS-SEARCH-VALUE(1:2) TO WS-BATCH-STATE
+                       SEARCH ALL WS-STATE-INDEX-TABLE
+                           AT END
+                               CONTINUE
+                           WHEN SI-STATE-CODE(XS) = WS-BATCH-STATE
+                               PERFORM 720-EXPAND-BATCH-STATE-MATCHES
+                       END-SEARCH
+               END-EVALUATE.
+
+           720-EXPAND-BATCH-STATE-MATCHES.
+               SET WS-SI-POS TO XS
+               MOVE WS-SI-POS TO WS-SI-START
+          PERFORM VARYING WS-SI-START FROM WS-SI-POS BY -1
+            UNTIL WS-SI-START = 1
+               OR SI-STATE-CODE(WS-SI-START - 1) NOT = WS-BATCH-STATE
+               CONTINUE
+          END-PERFORM
+          PERFORM VARYING WS-SI-POS FROM WS-SI-START BY 1
+            UNTIL WS-SI-POS > WS-RECORD-COUNT
+               OR SI-STATE-CODE(WS-SI-POS) NOT = WS-BATCH-STATE
+               SET X1 TO SI-ROW-NUM(WS-SI-POS)
+               MOVE ZIP-DATA-TABLE(X1) TO WS-ZIPCODE
+               MOVE WS-ZIPCODE TO BATCH-REPORT-RECORD
+               WRITE BATCH-REPORT-RECORD
+          END-PERFORM.
+
+           800-STATE-SUMMARY-REPORT.
+               DISPLAY "ENTER STATE CODE FOR SUMMARY REPORT.(i.e. NY)"
+               ACCEPT STATE-INPUT
+               MOVE FUNCTION UPPER-CASE(STATE-INPUT) TO STATE-INPUT
+               PERFORM 320-VALIDATE-STATE-INPUT
+               IF NOT STATE-INPUT-VALID THEN
+                   DISPLAY "INVALID STATE CODE: " STATE-INPUT
+               ELSE
+                   MOVE ZERO TO WS-STATE-TOTAL-COUNT
+                   MOVE ZERO TO WS-COUNTY-TALLY-COUNT
           PERFORM VARYING X1 FROM 1 BY 1
-            UNTIL X1 > WS-MAX-SEARCH-INDEX
-               IF STATE-INPUT = STATE-CODE-IN(X1) THEN
-                   MOVE ZIP-DATA-TABLE(X1) TO WS-ZIPCODE
-                   DISPLAY WS-ZIPCODE
+            UNTIL X1 > WS-RECORD-COUNT
+                   IF STATE-INPUT = STATE-CODE-IN(X1) THEN
+                       ADD 1 TO WS-STATE-TOTAL-COUNT
+                       PERFORM 810-TALLY-COUNTY
+                   END-IF
+          END-PERFORM
+                   DISPLAY "STATE " STATE-INPUT " HAS "
+                       WS-STATE-TOTAL-COUNT " ZIP CODE ENTRIES."
+                   DISPLAY "COUNTY BREAKDOWN:"
+          PERFORM VARYING X2 FROM 1 BY 1
+            UNTIL X2 > WS-COUNTY-TALLY-COUNT
+                   DISPLAY "  " WS-TALLY-COUNTY(X2) " - "
+                       WS-TALLY-COUNT(X2) " ZIP CODES"
+          END-PERFORM
                END-IF
+               ACCEPT DUMMY-PAUSE
+               display " " erase screen
+               MOVE 0 TO SEARCH-TYPE-INPUT.
+
+           900-PLACE-NAME-SEARCH.
+               DISPLAY "ENTER PARTIAL PLACE NAME (i.e. SPRING)."
+               ACCEPT PLACE-INPUT
+               MOVE FUNCTION UPPER-CASE(PLACE-INPUT) TO PLACE-INPUT
+               MOVE "PLACE NAME SEARCH" TO WS-AUDIT-SEARCH-TYPE
+               MOVE PLACE-INPUT TO WS-AUDIT-SEARCH-VALUE
+               PERFORM 950-WRITE-AUDIT-LOG
+               COMPUTE WS-PLACE-SEARCH-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(PLACE-INPUT))
+               MOVE ZERO TO WS-PLACE-MATCH-COUNT
+               IF WS-PLACE-SEARCH-LEN = ZERO THEN
+                   DISPLAY "PLACE NAME CANNOT BE BLANK."
+               ELSE
+                   COMPUTE WS-PLACE-LAST-START =
+                       24 - WS-PLACE-SEARCH-LEN
+          PERFORM VARYING X1 FROM 1 BY 1
+            UNTIL X1 > WS-RECORD-COUNT
+                   MOVE "N" TO WS-PLACE-FOUND-SWITCH
+          PERFORM VARYING WS-PLACE-START-POS FROM 1 BY 1
+            UNTIL WS-PLACE-START-POS > WS-PLACE-LAST-START
+              OR PLACE-NAME-FOUND
+                   IF FUNCTION UPPER-CASE(PLACE-NAME-IN(X1))
+                       (WS-PLACE-START-POS:WS-PLACE-SEARCH-LEN) =
+                       PLACE-INPUT(1:WS-PLACE-SEARCH-LEN) THEN
+                       SET PLACE-NAME-FOUND TO TRUE
+                   END-IF
           END-PERFORM
-          DISPLAY "READ FIRST " WS-MAX-SEARCH-INDEX " RECORDS."
-          ACCEPT DUMMY-PAUSE
-          display " " with erase
-            MOVE 0 TO SEARCH-TYPE-INPUT.
+                   IF PLACE-NAME-FOUND THEN
+                       MOVE ZIP-DATA-TABLE(X1) TO WS-ZIPCODE
+                       DISPLAY WS-ZIPCODE
+                       PERFORM 250-WRITE-CSV-RESULT
+                       ADD 1 TO WS-PLACE-MATCH-COUNT
+                   END-IF
+          END-PERFORM
+                   DISPLAY "FOUND " WS-PLACE-MATCH-COUNT " MATCHES."
+               END-IF
+               ACCEPT DUMMY-PAUSE
+               display " " erase screen
+               MOVE 0 TO SEARCH-TYPE-INPUT.
 
+           810-TALLY-COUNTY.
+               MOVE "N" TO WS-COUNTY-FOUND-SWITCH
+          PERFORM VARYING X2 FROM 1 BY 1
+            UNTIL X2 > WS-COUNTY-TALLY-COUNT
+               IF COUNTY-NAME-IN(X1) = WS-TALLY-COUNTY(X2) THEN
+                   ADD 1 TO WS-TALLY-COUNT(X2)
+                   SET COUNTY-TALLY-FOUND TO TRUE
+               END-IF
+          END-PERFORM
+               IF NOT COUNTY-TALLY-FOUND THEN
+                   ADD 1 TO WS-COUNTY-TALLY-COUNT
+                   MOVE COUNTY-NAME-IN(X1)
+                       TO WS-TALLY-COUNTY(WS-COUNTY-TALLY-COUNT)
+                   MOVE 1 TO WS-TALLY-COUNT(WS-COUNTY-TALLY-COUNT)
+               END-IF.
 
+           950-WRITE-AUDIT-LOG.
+               MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+               MOVE SPACES TO AUDIT-LOG-RECORD
+               STRING WS-AUDIT-TIMESTAMP(1:14)      DELIMITED BY SIZE
+                   " "                              DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUDIT-SEARCH-TYPE)
+                                                     DELIMITED BY SIZE
+                   " "                               DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-AUDIT-SEARCH-VALUE)
+                                                     DELIMITED BY SIZE
+                   INTO AUDIT-LOG-RECORD
+               END-STRING
+               WRITE AUDIT-LOG-RECORD.
 
 
        END PROGRAM ZIPCODES.
\ No newline at end of file
